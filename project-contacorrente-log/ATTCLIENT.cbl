@@ -10,8 +10,9 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT ARQCLI ASSIGN TO "ARQCLIE.DAT"
-           ORGANIZATION IS SEQUENTIAL
-           ACCESS MODE IS SEQUENTIAL
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS ID-CLI
            FILE STATUS IS ST-CLI.
 
            SELECT ARQMOV ASSIGN TO "ARQMOVI.DAT"
@@ -19,118 +20,475 @@
            ACCESS MODE IS SEQUENTIAL
            FILE STATUS IS ST-MOV.
 
+           SELECT ARQMOVP ASSIGN TO "ARQMOVP.DAT"
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS ST-MOVP.
+
            SELECT ARQLOG ASSIGN TO "ARQLOG.DAT"
            ORGANIZATION IS SEQUENTIAL
            ACCESS MODE IS SEQUENTIAL
            FILE STATUS IS ST-LOG.
+
+           SELECT ARQEXT ASSIGN TO "EXTRATO.DAT"
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS ST-EXT.
+
+           SELECT ARQCKPT ASSIGN TO "CHECKPNT.DAT"
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS ST-CKPT.
+
+           SELECT ARQCTRL ASSIGN TO "CTRLMOV.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS NUM-CTRL
+           FILE STATUS IS ST-CTRL.
+
+           SELECT SORT-MOV ASSIGN TO "SORTMOV.WRK".
        DATA DIVISION.
        FILE SECTION.
        FD  ARQCLI.
-       01  RED-CLI.
-           03 ID-CLI.
-               05 AGENCIA  PIC 9(03).
-               05 CONTA    PIC 9(06).
-           03 NOME-CLI     PIC X(20).
-           03 SALDO        PIC S9(09).
+           COPY CPCLI.
 
        FD  ARQMOV.
-       01  REG-MOV.
-           03 ID-MOV.
-               05 AGENCIA-MOV  PIC 9(03).
-               05 CONTA-MOV    PIC 9(06).
-           03 MOVIMENTO    PIC S9(09).
+       01  REG-MOV-RAW.
+           03 FILLER       PIC X(40).
+
+      *    copia dos movimentos lidos nesta execucao, na integra, para
+      *    que CONCILIA possa reconciliar mesmo depois que FINALIZA
+      *    drenar o ARQMOVI.DAT compartilhado
+       FD  ARQMOVP.
+       01  REG-MOVP.
+           03 FILLER       PIC X(40).
+
+       SD  SORT-MOV.
+           COPY CPMOV.
 
        FD  ARQLOG.
-       01  REG-LOG.
-           03 ID-LOG.
-               05 AGENCIA-LOG  PIC 9(03).
-               05 CONTA-LOG    PIC 9(06).
-           03 DESCRICAO-LOG    PIC X(20).
-           03 VALOR-LOG        PIC S9(09).
+           COPY CPLOG.
+
+       FD  ARQEXT.
+           COPY CPEXT.
+
+       FD  ARQCKPT.
+       01  REG-CKPT.
+           03 ID-MOV-CKPT.
+               05 AGENCIA-CKPT PIC 9(03).
+               05 CONTA-CKPT   PIC 9(06).
+               05 DATA-CKPT    PIC 9(08).
+           03 NUM-CONTROLE-CKPT PIC 9(10).
+           03 LINHA-CKPT       PIC 9(08).
+
+       FD  ARQCTRL.
+       01  REG-CTRL.
+           03 NUM-CTRL         PIC 9(10).
+
        WORKING-STORAGE SECTION.
        1   WS-FILES.
            03  ST-CLI          PIC X(02).
            03  ST-MOV          PIC X(02).
+           03  ST-MOVP         PIC X(02).
            03  ST-LOG          PIC X(02).
-           03  FIM-CLI         PIC 9(1).
+           03  ST-EXT          PIC X(02).
+           03  ST-CKPT         PIC X(02).
+           03  ST-CTRL         PIC X(02).
            03  FIM-MOV         PIC 9(1).
+           03  FIM-MOV-ORIG    PIC 9(1).
            03  ACHOU           PIC 9(1).
+       01  WS-SALDO-NOVO       PIC S9(9)V99.
+       01  WS-LINHA            PIC 9(08) VALUE ZERO.
+       01  WS-MODO-RESTART     PIC 9(01) VALUE ZERO.
+       01  WS-ULT-DATA-CKPT     PIC 9(08) VALUE ZERO.
+       01  WS-ULT-CONTROLE-CKPT PIC 9(10) VALUE ZERO.
+       01  WS-CONT-CKPT        PIC 9(04) VALUE ZERO.
+       01  WS-DUPLICADO        PIC 9(01) VALUE ZERO.
+       01  WS-TOTAIS.
+           03 WS-TOTAL-LIDOS        PIC 9(09) VALUE ZERO.
+           03 WS-TOTAL-POSTADOS     PIC 9(09) VALUE ZERO.
+           03 WS-TOTAL-CREDITOS     PIC 9(9)V99 VALUE ZERO.
+           03 WS-TOTAL-DEBITOS      PIC 9(9)V99 VALUE ZERO.
+           03 WS-QTD-DUPLICADO      PIC 9(09) VALUE ZERO.
+           03 WS-QTD-INCONSISTENTE  PIC 9(09) VALUE ZERO.
+           03 WS-QTD-NAO-ENCONTRADA PIC 9(09) VALUE ZERO.
+           03 WS-QTD-BLOQUEADA      PIC 9(09) VALUE ZERO.
+           03 WS-QTD-ENCERRADA      PIC 9(09) VALUE ZERO.
+           03 WS-QTD-SALDO-INSUF    PIC 9(09) VALUE ZERO.
        PROCEDURE DIVISION.
        INICIO.
            MOVE ZEROS TO WS-FILES.
            PERFORM ABRE-ARQ.
-           PERFORM PROCESSO.
+           PERFORM LE-CHECKPOINT.
+      *    ordena os movimentos por DATA-MOV antes de aplicar, para que
+      *    um arquivo com varios dias seja processado na ordem correta.
+      *    NUM-CONTROLE-MOV desempata movimentos do mesmo dia, dando
+      *    uma ordem estavel e reproduzivel entre uma execucao e o
+      *    reinicio via checkpoint que possa vir a seguir
+           SORT SORT-MOV ON ASCENDING KEY DATA-MOV NUM-CONTROLE-MOV
+               INPUT PROCEDURE IS LER-ARQMOV-ORIGINAL
+               OUTPUT PROCEDURE IS PROCESSO.
            PERFORM FINALIZA.
            STOP RUN.
 
+      *    ARQCLIE.DAT e persistente entre execucoes; abre I-O para
+      *    preservar os clientes existentes, criando um arquivo vazio
+      *    na primeira execucao (quando ainda nao existe)
        ABRE-ARQ.
            OPEN I-O ARQCLI
+           IF ST-CLI EQUAL '35'
+               OPEN OUTPUT ARQCLI
+               CLOSE ARQCLI
+               OPEN I-O ARQCLI
+           END-IF.
            IF ST-CLI NOT EQUAL TO '00'
                DISPLAY 'NAO PODE ABRIR O ARQUIVO' ST-CLI
                STOP RUN.
 
+           OPEN OUTPUT ARQLOG
+           IF ST-LOG NOT EQUAL TO '00'
+               DISPLAY 'NAO PODE ABRIR O ARQUIVO' ST-LOG
+               STOP RUN.
+
+      *    EXTRATO.DAT e o historico cronologico completo da conta
+      *    (req 003): abre em EXTEND para acrescentar as linhas desta
+      *    execucao, criando o arquivo so na primeira execucao
+           OPEN EXTEND ARQEXT
+           IF ST-EXT EQUAL '35'
+               OPEN OUTPUT ARQEXT
+               CLOSE ARQEXT
+               OPEN EXTEND ARQEXT
+           END-IF.
+           IF ST-EXT NOT EQUAL TO '00'
+               DISPLAY 'NAO PODE ABRIR O ARQUIVO' ST-EXT
+               STOP RUN.
+
+      *    CTRLMOV.DAT e persistente entre execucoes; na primeira vez
+      *    que o programa roda o arquivo ainda nao existe, entao cria
+      *    um arquivo vazio antes de reabrir em modo I-O
+           OPEN I-O ARQCTRL
+           IF ST-CTRL EQUAL '35'
+               OPEN OUTPUT ARQCTRL
+               CLOSE ARQCTRL
+               OPEN I-O ARQCTRL
+           END-IF.
+           IF ST-CTRL NOT EQUAL TO '00'
+               DISPLAY 'NAO PODE ABRIR O ARQUIVO' ST-CTRL
+               STOP RUN.
+
+      *    ARQMOVP.DAT e a copia dos movimentos lidos nesta execucao
+      *    (ver LER-ARQMOV-ORIGINAL); e sempre recriado do zero, pois
+      *    reflete apenas a remessa desta execucao, igual a ARQLOG
+           OPEN OUTPUT ARQMOVP
+           IF ST-MOVP NOT EQUAL TO '00'
+               DISPLAY 'NAO PODE ABRIR O ARQUIVO' ST-MOVP
+               STOP RUN.
+
+      *    verifica se ha um checkpoint de uma execucao anterior
+      *    incompleta e, se houver, entra em modo de reinicio
+       LE-CHECKPOINT.
+           MOVE ZERO TO WS-MODO-RESTART
+           MOVE ZERO TO WS-ULT-DATA-CKPT
+           MOVE ZERO TO WS-ULT-CONTROLE-CKPT
+           OPEN INPUT ARQCKPT
+           IF ST-CKPT = '00'
+               READ ARQCKPT
+                   AT END CONTINUE
+                   NOT AT END
+                       IF LINHA-CKPT > 0
+                           MOVE DATA-CKPT TO WS-ULT-DATA-CKPT
+                           MOVE NUM-CONTROLE-CKPT
+                               TO WS-ULT-CONTROLE-CKPT
+                           MOVE 1 TO WS-MODO-RESTART
+                           DISPLAY 'RETOMANDO APOS O MOVIMENTO DATA='
+                               WS-ULT-DATA-CKPT ' CONTROLE='
+                               WS-ULT-CONTROLE-CKPT
+                       END-IF
+               END-READ
+               CLOSE ARQCKPT
+           END-IF.
+
+       LER-ARQMOV-ORIGINAL.
            OPEN INPUT ARQMOV
-           IF ST-CLI NOT EQUAL TO '00'
+           IF ST-MOV NOT EQUAL TO '00'
                DISPLAY 'NAO PODE ABRIR O ARQUIVO' ST-MOV
                STOP RUN.
 
-           OPEN OUTPUT ARQLOG
-           IF ST-CLI NOT EQUAL TO '00'
-               DISPLAY 'NAO PODE ABRIR O ARQUIVO' ST-LOG
-               STOP RUN.
+           MOVE ZERO TO FIM-MOV-ORIG
+           READ ARQMOV AT END MOVE 1 TO FIM-MOV-ORIG.
+           PERFORM UNTIL FIM-MOV-ORIG = 1
+               MOVE REG-MOV-RAW TO REG-MOVP
+               WRITE REG-MOVP
+               MOVE REG-MOV-RAW TO REG-MOV
+               RELEASE REG-MOV
+               READ ARQMOV AT END MOVE 1 TO FIM-MOV-ORIG
+           END-PERFORM.
+           CLOSE ARQMOV.
+
        PROCESSO.
-           READ ARQCLI AT END MOVE 1 TO FIM-CLI.
-           READ ARQMOV AT END MOVE 1 TO FIM-MOV.
+           RETURN SORT-MOV AT END MOVE 1 TO FIM-MOV.
            PERFORM LERMOV UNTIL FIM-MOV EQUAL 1.
 
            LERMOV.
 
-               PERFORM LERCLI UNTIL FIM-CLI = 1.
-
-      *        abaixo apos procurar no arquivo cliente inteiro retorna esse if se nao encontrar o registro
+               ADD 1 TO WS-LINHA
 
-               IF ACHOU = 0
-                   MOVE CONTA-MOV TO CONTA-LOG
-                   MOVE AGENCIA-MOV TO AGENCIA-LOG
-                   MOVE " NÃO ENCONTRADA" TO DESCRICAO-LOG
-                   MOVE MOVIMENTO TO VALOR-LOG
-                   WRITE REG-LOG
-      *            esse if cria no arquivo log se o registro nao for encontrado
+      *        o reinicio pula pelo par (DATA-MOV, NUM-CONTROLE-MOV)
+      *        do ultimo movimento processado, e nao pela posicao
+      *        ordinal na saida do SORT: ARQMOVI.DAT e um arquivo
+      *        compartilhado e sempre crescente (OPEN EXTEND em
+      *        GERAMOVIMENT/JUROS), entao um movimento inserido entre
+      *        a queda e o reinicio pode ordenar antes do checkpoint
+      *        e mudar a posicao ordinal de tudo que vem depois
+               IF WS-MODO-RESTART = 1
+                       AND (DATA-MOV < WS-ULT-DATA-CKPT
+                       OR (DATA-MOV = WS-ULT-DATA-CKPT
+                           AND NUM-CONTROLE-MOV
+                               NOT > WS-ULT-CONTROLE-CKPT))
+      *            movimento ja processado antes do reinicio, ignora
+                   CONTINUE
                ELSE
-                   MOVE ZERO TO ACHOU
+                   PERFORM VALIDA-E-POSTA-MOV
                END-IF
 
-               READ ARQMOV AT END MOVE 1 TO FIM-MOV.
+               RETURN SORT-MOV AT END MOVE 1 TO FIM-MOV.
 
-      *        abaixo \/fecha e abre o arquivo para voltar a ler do inicio
+               VALIDA-E-POSTA-MOV.
 
-               CLOSE ARQCLI.
-               OPEN I-O ARQCLI.
-               MOVE ZERO TO FIM-CLI.
-               READ ARQCLI AT END MOVE 1 TO FIM-CLI.
+                   ADD 1 TO WS-TOTAL-LIDOS
+                   MOVE ZERO TO ACHOU
+                   PERFORM VERIFICA-DUPLICADO
+
+                   IF WS-DUPLICADO = 1
+                       PERFORM REJEITA-DUPLICADO
+                   ELSE
+                       IF (SAQUE AND MOVIMENTO NOT < 0)
+                               OR (DEPOSITO AND MOVIMENTO NOT > 0)
+                           PERFORM REJEITA-INCONSISTENTE
+                       ELSE
+                           PERFORM LERCLI
+                           IF ACHOU = 0
+                               PERFORM REJEITA-NAO-ENCONTRADA
+                           END-IF
+                       END-IF
+                   END-IF.
+
+               VERIFICA-DUPLICADO.
+                   MOVE NUM-CONTROLE-MOV TO NUM-CTRL
+                   READ ARQCTRL KEY IS NUM-CTRL
+                       INVALID KEY
+                           MOVE 0 TO WS-DUPLICADO
+                       NOT INVALID KEY
+                           MOVE 1 TO WS-DUPLICADO
+                   END-READ.
 
+               REJEITA-DUPLICADO.
+                   MOVE CONTA-MOV TO CONTA-LOG
+                   MOVE AGENCIA-MOV TO AGENCIA-LOG
+                   MOVE " MOVIMENTO DUPLICADO" TO DESCRICAO-LOG
+                   MOVE MOVIMENTO TO VALOR-LOG
+                   MOVE DATA-MOV TO DATA-LOG
+                   ADD 1 TO WS-QTD-DUPLICADO
+                   PERFORM GRAVA-LOG.
+
+               REJEITA-INCONSISTENTE.
+                   MOVE CONTA-MOV TO CONTA-LOG
+                   MOVE AGENCIA-MOV TO AGENCIA-LOG
+                   MOVE " MOV INCONSISTENTE" TO DESCRICAO-LOG
+                   MOVE MOVIMENTO TO VALOR-LOG
+                   MOVE DATA-MOV TO DATA-LOG
+                   ADD 1 TO WS-QTD-INCONSISTENTE
+                   PERFORM GRAVA-LOG.
+
+               REJEITA-NAO-ENCONTRADA.
+                   MOVE CONTA-MOV TO CONTA-LOG
+                   MOVE AGENCIA-MOV TO AGENCIA-LOG
+                   MOVE " NÃO ENCONTRADA" TO DESCRICAO-LOG
+                   MOVE MOVIMENTO TO VALOR-LOG
+                   MOVE DATA-MOV TO DATA-LOG
+                   ADD 1 TO WS-QTD-NAO-ENCONTRADA
+                   PERFORM GRAVA-LOG.
 
                LERCLI.
 
-                   IF CONTA=CONTA-MOV
+      *            busca direta pela chave, sem varrer o arquivo inteiro
+                   MOVE AGENCIA-MOV TO AGENCIA
+                   MOVE CONTA-MOV TO CONTA
+                   READ ARQCLI KEY IS ID-CLI
+                       INVALID KEY
+                           MOVE 0 TO ACHOU
+                       NOT INVALID KEY
+                           PERFORM VERIFICA-SITUACAO-E-POSTA
+                           MOVE 1 TO ACHOU
+                   END-READ.
 
-                          COMPUTE SALDO = SALDO+MOVIMENTO
-                          REWRITE RED-CLI
-                          MOVE SALDO TO VALOR-LOG
-                          MOVE " CONTA ATUALIZADA" TO DESCRICAO-LOG
-                          MOVE AGENCIA TO AGENCIA-LOG
-                          MOVE CONTA TO CONTA-LOG
-                          WRITE REG-LOG
-                          MOVE 1 TO ACHOU
-                   END-IF
+               VERIFICA-SITUACAO-E-POSTA.
+                   IF CONTA-BLOQUEADA
+                       PERFORM REJEITA-BLOQUEADA
+                   ELSE
+                       IF CONTA-ENCERRADA
+                           PERFORM REJEITA-ENCERRADA
+                       ELSE
+                           PERFORM VERIFICA-SALDO-E-POSTA
+                       END-IF
+                   END-IF.
 
-                       READ ARQCLI AT END MOVE 1 TO FIM-CLI.
+               REJEITA-BLOQUEADA.
+                   MOVE AGENCIA TO AGENCIA-LOG
+                   MOVE CONTA TO CONTA-LOG
+                   MOVE " CONTA BLOQUEADA" TO DESCRICAO-LOG
+                   MOVE MOVIMENTO TO VALOR-LOG
+                   MOVE DATA-MOV TO DATA-LOG
+                   ADD 1 TO WS-QTD-BLOQUEADA
+                   PERFORM GRAVA-LOG.
 
+               REJEITA-ENCERRADA.
+                   MOVE AGENCIA TO AGENCIA-LOG
+                   MOVE CONTA TO CONTA-LOG
+                   MOVE " CONTA ENCERRADA" TO DESCRICAO-LOG
+                   MOVE MOVIMENTO TO VALOR-LOG
+                   MOVE DATA-MOV TO DATA-LOG
+                   ADD 1 TO WS-QTD-ENCERRADA
+                   PERFORM GRAVA-LOG.
 
+               VERIFICA-SALDO-E-POSTA.
+                   COMPUTE WS-SALDO-NOVO = SALDO + MOVIMENTO
+                   IF WS-SALDO-NOVO < 0 AND
+                           WS-SALDO-NOVO < (0 - LIMITE-CREDITO)
+                       MOVE AGENCIA TO AGENCIA-LOG
+                       MOVE CONTA TO CONTA-LOG
+                       MOVE " SALDO INSUFICIENTE" TO DESCRICAO-LOG
+                       MOVE MOVIMENTO TO VALOR-LOG
+                       MOVE DATA-MOV TO DATA-LOG
+                       ADD 1 TO WS-QTD-SALDO-INSUF
+                       PERFORM GRAVA-LOG
+                   ELSE
+                       ADD 1 TO WS-TOTAL-POSTADOS
+                       IF MOVIMENTO > 0
+                           ADD MOVIMENTO TO WS-TOTAL-CREDITOS
+                       ELSE
+                           SUBTRACT MOVIMENTO FROM WS-TOTAL-DEBITOS
+                       END-IF
+                       MOVE WS-SALDO-NOVO TO SALDO
+                       ADD 1 TO ULT-SEQ-EXTRATO
+                       REWRITE RED-CLI
+      *                grava a marca de "ja aplicado" logo apos
+      *                atualizar o saldo, para minimizar a janela em
+      *                que uma queda deixaria o saldo atualizado sem
+      *                que CTRLMOV.DAT saiba disso (o que causaria
+      *                repostagem no reinicio)
+                       MOVE NUM-CONTROLE-MOV TO NUM-CTRL
+                       WRITE REG-CTRL
+                       MOVE SALDO TO VALOR-LOG
+                       MOVE " CONTA ATUALIZADA" TO DESCRICAO-LOG
+                       MOVE AGENCIA TO AGENCIA-LOG
+                       MOVE CONTA TO CONTA-LOG
+                       MOVE DATA-MOV TO DATA-LOG
+                       PERFORM GRAVA-LOG
+                       MOVE AGENCIA TO AGENCIA-EXT
+                       MOVE CONTA TO CONTA-EXT
+                       MOVE ULT-SEQ-EXTRATO TO SEQ-EXTRATO
+                       MOVE DATA-MOV TO DATA-EXTRATO
+                       MOVE MOVIMENTO TO VALOR-EXTRATO
+                       MOVE SALDO TO SALDO-EXTRATO
+                       WRITE REG-EXTRATO
+                   END-IF.
 
+      *    grava no log e, a cada N gravacoes, atualiza o checkpoint
+       GRAVA-LOG.
+           WRITE REG-LOG
+           ADD 1 TO WS-CONT-CKPT
+           IF WS-CONT-CKPT NOT < 50
+               PERFORM GRAVA-CHECKPOINT
+               MOVE ZERO TO WS-CONT-CKPT
+           END-IF.
 
+       GRAVA-CHECKPOINT.
+           OPEN OUTPUT ARQCKPT
+           IF ST-CKPT NOT EQUAL TO '00'
+               DISPLAY 'NAO PODE ABRIR O ARQUIVO' ST-CKPT
+               STOP RUN.
+           MOVE AGENCIA-MOV TO AGENCIA-CKPT
+           MOVE CONTA-MOV TO CONTA-CKPT
+           MOVE DATA-MOV TO DATA-CKPT
+           MOVE NUM-CONTROLE-MOV TO NUM-CONTROLE-CKPT
+           MOVE WS-LINHA TO LINHA-CKPT
+           WRITE REG-CKPT
+           CLOSE ARQCKPT.
 
        FINALIZA.
-           CLOSE ARQCLI.
+      *    execucao terminou com sucesso, limpa o checkpoint para que a
+      *    proxima execucao nao entre em modo de reinicio
+           OPEN OUTPUT ARQCKPT
+           IF ST-CKPT NOT EQUAL TO '00'
+               DISPLAY 'NAO PODE ABRIR O ARQUIVO' ST-CKPT
+               STOP RUN.
+           MOVE ZEROS TO REG-CKPT
+           WRITE REG-CKPT
+           CLOSE ARQCKPT.
+      *    ARQMOVI.DAT e alimentado por OPEN EXTEND (GERAMOVIMENT,
+      *    JUROS) e so foi lido aqui, nunca truncado; drena o arquivo
+      *    apos uma execucao limpa para que a proxima nao reprocesse
+      *    o historico inteiro ja decidido. ARQMOVP.DAT ja guarda uma
+      *    copia desta remessa para o CONCILIA reconciliar depois
+           OPEN OUTPUT ARQMOV
+           IF ST-MOV NOT EQUAL TO '00'
+               DISPLAY 'NAO PODE ABRIR O ARQUIVO' ST-MOV
+               STOP RUN.
            CLOSE ARQMOV.
+           CLOSE ARQMOVP.
+           PERFORM GRAVA-TRAILER.
+           CLOSE ARQCLI.
            CLOSE ARQLOG.
+           CLOSE ARQEXT.
+           CLOSE ARQCTRL.
+
+      *    grava no fim de ARQLOG um resumo da execucao: total lido,
+      *    total postado com os volumes de debito e credito, e o
+      *    total rejeitado quebrado por motivo
+       GRAVA-TRAILER.
+           MOVE "TRAILER1" TO MARCA-TRAILER
+           MOVE "TOTAL LIDOS" TO MOTIVO-TRAILER
+           MOVE WS-TOTAL-LIDOS TO QTD-TRAILER
+           MOVE ZERO TO VALOR-TRAILER
+           WRITE REG-LOG.
+
+           MOVE "TOTAL POSTADOS" TO MOTIVO-TRAILER
+           MOVE WS-TOTAL-POSTADOS TO QTD-TRAILER
+           MOVE ZERO TO VALOR-TRAILER
+           WRITE REG-LOG.
+
+           MOVE "TOTAL CREDITOS" TO MOTIVO-TRAILER
+           MOVE ZERO TO QTD-TRAILER
+           MOVE WS-TOTAL-CREDITOS TO VALOR-TRAILER
+           WRITE REG-LOG.
+
+           MOVE "TOTAL DEBITOS" TO MOTIVO-TRAILER
+           MOVE ZERO TO QTD-TRAILER
+           MOVE WS-TOTAL-DEBITOS TO VALOR-TRAILER
+           WRITE REG-LOG.
+
+           MOVE " MOVIMENTO DUPLICADO" TO MOTIVO-TRAILER
+           MOVE WS-QTD-DUPLICADO TO QTD-TRAILER
+           MOVE ZERO TO VALOR-TRAILER
+           WRITE REG-LOG.
+
+           MOVE " MOV INCONSISTENTE" TO MOTIVO-TRAILER
+           MOVE WS-QTD-INCONSISTENTE TO QTD-TRAILER
+           WRITE REG-LOG.
+
+           MOVE " NÃO ENCONTRADA" TO MOTIVO-TRAILER
+           MOVE WS-QTD-NAO-ENCONTRADA TO QTD-TRAILER
+           WRITE REG-LOG.
+
+           MOVE " CONTA BLOQUEADA" TO MOTIVO-TRAILER
+           MOVE WS-QTD-BLOQUEADA TO QTD-TRAILER
+           WRITE REG-LOG.
+
+           MOVE " CONTA ENCERRADA" TO MOTIVO-TRAILER
+           MOVE WS-QTD-ENCERRADA TO QTD-TRAILER
+           WRITE REG-LOG.
+
+           MOVE " SALDO INSUFICIENTE" TO MOTIVO-TRAILER
+           MOVE WS-QTD-SALDO-INSUF TO QTD-TRAILER
+           WRITE REG-LOG.
