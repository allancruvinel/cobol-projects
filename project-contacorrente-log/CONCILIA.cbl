@@ -0,0 +1,182 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: confere, por agencia, se todo movimento lido de
+      *          ARQMOVI.DAT recebeu uma decisao (posted ou rejeitado)
+      *          gravada em ARQLOG.DAT pelo ATTCLIENT
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONCILIA.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    ARQMOVI.DAT e drenado pelo ATTCLIENT ao final de uma
+      *    execucao limpa (ver FINALIZA em ATTCLIENT.cbl); ARQMOVP.DAT
+      *    e a copia integral dos movimentos lidos naquela execucao,
+      *    e e o que fica disponivel para a conciliacao
+           SELECT ARQMOV ASSIGN TO "ARQMOVP.DAT"
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS ST-MOV.
+
+           SELECT ARQLOG ASSIGN TO "ARQLOG.DAT"
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS ST-LOG.
+
+           SELECT ARQEXT ASSIGN TO "EXTRATO.DAT"
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS ST-EXT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQMOV.
+           COPY CPMOV.
+
+       FD  ARQLOG.
+           COPY CPLOG.
+
+       FD  ARQEXT.
+           COPY CPEXT.
+       WORKING-STORAGE SECTION.
+       77  ST-MOV          PIC X(02).
+       77  ST-LOG          PIC X(02).
+       77  ST-EXT          PIC X(02).
+       77  FIM-MOV         PIC 9(01) VALUE ZERO.
+       77  FIM-LOG         PIC 9(01) VALUE ZERO.
+       77  FIM-EXT         PIC 9(01) VALUE ZERO.
+       77  WS-IDX          PIC 9(03).
+       77  WS-AGENCIA-EXIB PIC 9(03).
+
+      *    OCCURS 1000 (nao 999) porque AGENCIA e PIC 9(03) e cobre o
+      *    intervalo 000-999; a tabela e indexada por AGENCIA + 1 para
+      *    que a agencia 000 caia na posicao 1, nao na posicao 0
+       01  WS-TABELA-AGENCIAS.
+           03 WS-AG-LINHA OCCURS 1000 TIMES INDEXED BY IDX-AG.
+               05 WS-AG-QTD-ARQMOV      PIC 9(06).
+               05 WS-AG-VALOR-ARQMOV    PIC S9(11)V99.
+               05 WS-AG-QTD-POSTADO     PIC 9(06).
+               05 WS-AG-QTD-REJEITADO   PIC 9(06).
+               05 WS-AG-VALOR-POSTADO   PIC S9(11)V99.
+               05 WS-AG-VALOR-REJEITADO PIC S9(11)V99.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM ABRE-ARQ.
+           PERFORM ZERA-TABELA.
+           PERFORM ACUMULA-ARQMOV UNTIL FIM-MOV EQUAL 1.
+           PERFORM ACUMULA-ARQLOG UNTIL FIM-LOG EQUAL 1.
+           PERFORM ACUMULA-ARQEXT UNTIL FIM-EXT EQUAL 1.
+           PERFORM EMITE-RELATORIO.
+           PERFORM FINALIZA.
+           STOP RUN.
+
+       ABRE-ARQ.
+           OPEN INPUT ARQMOV
+           IF ST-MOV NOT EQUAL '00'
+               DISPLAY 'ERRO AO ABRIR ARQMOVP.DAT ' ST-MOV
+               STOP RUN.
+
+           OPEN INPUT ARQLOG
+           IF ST-LOG NOT EQUAL '00'
+               DISPLAY 'ERRO AO ABRIR ARQLOG.DAT ' ST-LOG
+               STOP RUN.
+
+           OPEN INPUT ARQEXT
+           IF ST-EXT NOT EQUAL '00'
+               DISPLAY 'ERRO AO ABRIR EXTRATO.DAT ' ST-EXT
+               STOP RUN.
+
+       ZERA-TABELA.
+           PERFORM VARYING IDX-AG FROM 1 BY 1 UNTIL IDX-AG > 1000
+               MOVE ZERO TO WS-AG-QTD-ARQMOV (IDX-AG)
+               MOVE ZERO TO WS-AG-VALOR-ARQMOV (IDX-AG)
+               MOVE ZERO TO WS-AG-QTD-POSTADO (IDX-AG)
+               MOVE ZERO TO WS-AG-QTD-REJEITADO (IDX-AG)
+               MOVE ZERO TO WS-AG-VALOR-POSTADO (IDX-AG)
+               MOVE ZERO TO WS-AG-VALOR-REJEITADO (IDX-AG)
+           END-PERFORM.
+
+       ACUMULA-ARQMOV.
+           READ ARQMOV
+               AT END
+                   MOVE 1 TO FIM-MOV
+               NOT AT END
+                   ADD 1 TO WS-AG-QTD-ARQMOV (AGENCIA-MOV + 1)
+                   ADD MOVIMENTO
+                       TO WS-AG-VALOR-ARQMOV (AGENCIA-MOV + 1)
+           END-READ.
+
+       ACUMULA-ARQLOG.
+           READ ARQLOG
+               AT END
+                   MOVE 1 TO FIM-LOG
+               NOT AT END
+                   IF MARCA-TRAILER NOT EQUAL "TRAILER1"
+                       PERFORM CLASSIFICA-LOG
+                   END-IF
+           END-READ.
+
+      *    ignora os registros de totalizacao gravados por ATTCLIENT
+      *    no fim da execucao (MARCA-TRAILER = "TRAILER1"), que nao
+      *    representam decisoes sobre um movimento individual
+       CLASSIFICA-LOG.
+           IF DESCRICAO-LOG = " CONTA ATUALIZADA"
+               ADD 1 TO WS-AG-QTD-POSTADO (AGENCIA-LOG + 1)
+           ELSE
+               ADD 1 TO WS-AG-QTD-REJEITADO (AGENCIA-LOG + 1)
+               ADD VALOR-LOG
+                   TO WS-AG-VALOR-REJEITADO (AGENCIA-LOG + 1)
+           END-IF.
+
+      *    EXTRATO.DAT carrega o delta realmente postado por
+      *    movimento (VALOR-EXTRATO), diferente de ARQLOG que so
+      *    guarda o saldo resultante em "CONTA ATUALIZADA"
+       ACUMULA-ARQEXT.
+           READ ARQEXT
+               AT END
+                   MOVE 1 TO FIM-EXT
+               NOT AT END
+                   ADD VALOR-EXTRATO
+                       TO WS-AG-VALOR-POSTADO (AGENCIA-EXT + 1)
+           END-READ.
+
+      *    para cada agencia com movimento, confere se posted+rejeitado
+      *    bate com o total lido de ARQMOVI.DAT, tanto em quantidade
+      *    quanto em valor (postado via EXTRATO.DAT + rejeitado via
+      *    ARQLOG.DAT deve fechar com o total lido de ARQMOVI.DAT)
+      *    WS-IDX percorre a tabela na posicao AGENCIA + 1; a agencia
+      *    exibida (WS-IDX - 1) e que corresponde ao valor real do
+      *    campo AGENCIA-MOV/AGENCIA-LOG/AGENCIA-EXT
+       EMITE-RELATORIO.
+           DISPLAY 'RELATORIO DE CONCILIACAO POR AGENCIA'
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 1000
+               IF WS-AG-QTD-ARQMOV (WS-IDX) > 0
+                   PERFORM EMITE-LINHA-AGENCIA
+               END-IF
+           END-PERFORM.
+
+       EMITE-LINHA-AGENCIA.
+           COMPUTE WS-AGENCIA-EXIB = WS-IDX - 1
+           DISPLAY 'AGENCIA ' WS-AGENCIA-EXIB
+               ' LIDOS=' WS-AG-QTD-ARQMOV (WS-IDX)
+               ' VALOR=' WS-AG-VALOR-ARQMOV (WS-IDX)
+               ' POSTADOS=' WS-AG-QTD-POSTADO (WS-IDX)
+               ' REJEITADOS=' WS-AG-QTD-REJEITADO (WS-IDX)
+               ' VALOR-POSTADO=' WS-AG-VALOR-POSTADO (WS-IDX)
+               ' VALOR-REJEITADO=' WS-AG-VALOR-REJEITADO (WS-IDX)
+           IF WS-AG-QTD-POSTADO (WS-IDX) + WS-AG-QTD-REJEITADO (WS-IDX)
+                   NOT EQUAL WS-AG-QTD-ARQMOV (WS-IDX)
+               DISPLAY '  *** DIVERGENTE (QUANTIDADE) ***'
+           END-IF
+           IF WS-AG-VALOR-POSTADO (WS-IDX)
+                   + WS-AG-VALOR-REJEITADO (WS-IDX)
+                   NOT EQUAL WS-AG-VALOR-ARQMOV (WS-IDX)
+               DISPLAY '  *** DIVERGENTE (VALOR) ***'
+           END-IF.
+
+       FINALIZA.
+           CLOSE ARQMOV.
+           CLOSE ARQLOG.
+           CLOSE ARQEXT.
