@@ -0,0 +1,65 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: consulta avulsa de um cliente pela agencia e conta
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONSULTACLIENT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQCLI ASSIGN TO "ARQCLIE.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS ID-CLI
+           FILE STATUS IS ST-CLI.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQCLI.
+           COPY CPCLI.
+       WORKING-STORAGE SECTION.
+       77  ST-CLI          PIC X(02).
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM ABRE-ARQ.
+           PERFORM CONSULTA.
+           PERFORM FINALIZA.
+           STOP RUN.
+
+       ABRE-ARQ.
+           OPEN INPUT ARQCLI
+           IF ST-CLI NOT EQUAL '00'
+               DISPLAY 'ERRO AO ABRIR ARQCLIE.DAT ' ST-CLI
+               STOP RUN.
+
+       CONSULTA.
+           DISPLAY 'AGENCIA: ' WITH NO ADVANCING
+           ACCEPT AGENCIA.
+           DISPLAY 'CONTA: ' WITH NO ADVANCING
+           ACCEPT CONTA.
+
+           READ ARQCLI KEY IS ID-CLI
+               INVALID KEY
+                   DISPLAY 'CLIENTE NAO ENCONTRADO'
+               NOT INVALID KEY
+                   PERFORM EXIBE-CLIENTE
+           END-READ.
+
+       EXIBE-CLIENTE.
+           DISPLAY 'NOME.............: ' NOME-CLI
+           DISPLAY 'SALDO............: ' SALDO
+           DISPLAY 'LIMITE DE CREDITO: ' LIMITE-CREDITO
+           DISPLAY 'TAXA DE JUROS....: ' TAXA-JUROS
+           IF CONTA-ATIVA
+               DISPLAY 'SITUACAO.........: ATIVA'
+           ELSE
+               IF CONTA-BLOQUEADA
+                   DISPLAY 'SITUACAO.........: BLOQUEADA'
+               ELSE
+                   DISPLAY 'SITUACAO.........: ENCERRADA'
+               END-IF
+           END-IF.
+
+       FINALIZA.
+           CLOSE ARQCLI.
