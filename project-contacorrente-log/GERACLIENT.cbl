@@ -11,56 +11,75 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT ARQCLI ASSIGN TO "ARQCLIE.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS ID-CLI
+           FILE STATUS IS ST-CLI.
+
+           SELECT ARQONB ASSIGN TO "CADASTRO.DAT"
            ORGANIZATION IS SEQUENTIAL
            ACCESS MODE IS SEQUENTIAL
-           FILE STATUS IS ST-CLI.
+           FILE STATUS IS ST-ONB.
        DATA DIVISION.
        FILE SECTION.
        FD  ARQCLI.
-       01  RED-CLI.
-           03 ID-CLI.
-               05 AGENCIA  PIC 9(03).
-               05 CONTA    PIC 9(06).
-           03 NOME-CLI     PIC X(20).
-           03 SALDO        PIC S9(09).
+           COPY CPCLI.
+
+       FD  ARQONB.
+           COPY CPONB.
        WORKING-STORAGE SECTION.
        77  ST-CLI          PIC X(02).
+       77  ST-ONB          PIC X(02).
+       77  FIM-ONB         PIC 9(01) VALUE ZERO.
        PROCEDURE DIVISION.
        INICIO.
            PERFORM ABRE-ARQ.
-           PERFORM PROCESSO.
+           PERFORM PROCESSO UNTIL FIM-ONB EQUAL 1.
            PERFORM FINALIZA.
            STOP RUN.
 
+      *    o cadastro e um arquivo persistente: abre I-O para preservar
+      *    os clientes ja existentes, criando o arquivo so na primeira
+      *    execucao (quando ainda nao existe)
        ABRE-ARQ.
-           OPEN OUTPUT ARQCLI.
+           OPEN I-O ARQCLI.
+           IF ST-CLI EQUAL '35'
+               OPEN OUTPUT ARQCLI
+               CLOSE ARQCLI
+               OPEN I-O ARQCLI
+           END-IF.
            IF ST-CLI NOT EQUAL '00'
                DISPLAY 'ERRO DE ABERTURA CLIENTE' ST-CLI
                STOP RUN.
-       PROCESSO.
-           MOVE 001 TO AGENCIA.
-           MOVE 002222 TO CONTA.
-           MOVE 'Manuel de Almeida' TO NOME-CLI.
-           MOVE 1000000 TO SALDO.
-           WRITE RED-CLI.
 
-           MOVE 001 TO AGENCIA.
-           MOVE 011111 TO CONTA.
-           MOVE 'Joao da Silva' TO NOME-CLI.
-           MOVE 2000000 TO SALDO.
-           WRITE RED-CLI.
+           OPEN INPUT ARQONB.
+           IF ST-ONB NOT EQUAL '00'
+               DISPLAY 'ERRO DE ABERTURA CADASTRO' ST-ONB
+               STOP RUN.
 
-           MOVE 001 TO AGENCIA.
-           MOVE 033333 TO CONTA.
-           MOVE 'Alfredo das Neves' TO NOME-CLI.
-           MOVE 3500000 TO SALDO.
-           WRITE RED-CLI.
+      *    le o proximo cadastro do arquivo externo e grava o cliente
+       PROCESSO.
+           READ ARQONB
+               AT END
+                   MOVE 1 TO FIM-ONB
+               NOT AT END
+                   PERFORM CADASTRA-CLIENTE
+           END-READ.
 
-           MOVE 012 TO AGENCIA.
-           MOVE 044444 TO CONTA.
-           MOVE 'Maria Aparecida' TO NOME-CLI.
-           MOVE 4200000 TO SALDO.
-           WRITE RED-CLI.
+       CADASTRA-CLIENTE.
+           MOVE AGENCIA-ONB TO AGENCIA
+           MOVE CONTA-ONB TO CONTA
+           MOVE NOME-ONB TO NOME-CLI
+           MOVE SALDO-ONB TO SALDO
+           MOVE LIMITE-ONB TO LIMITE-CREDITO
+           MOVE TAXA-ONB TO TAXA-JUROS
+           MOVE 0 TO ULT-SEQ-EXTRATO
+           MOVE 1 TO SITUACAO-CLI
+           WRITE RED-CLI
+               INVALID KEY
+                   DISPLAY 'CONTA JA CADASTRADA ' AGENCIA CONTA
+           END-WRITE.
 
        FINALIZA.
            CLOSE ARQCLI.
+           CLOSE ARQONB.
