@@ -13,49 +13,99 @@
            ORGANIZATION IS SEQUENTIAL
            ACCESS MODE IS SEQUENTIAL
            FILE STATUS IS ST-MOV.
+
+           SELECT ARQSEQ ASSIGN TO 'CTRLSEQ.DAT'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS ST-SEQ.
+
+           SELECT ARQTRX ASSIGN TO 'TRANSACAO.DAT'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS ST-TRX.
        DATA DIVISION.
        FILE SECTION.
        FD  ARQMOV.
-       01  REG-MOV.
-           03 ID-MOV.
-               05 AGENCIA  PIC 9(03).
-               05 CONTA    PIC 9(06).
-           03 MOVIMENTO    PIC S9(09).
+           COPY CPMOV.
+
+       FD  ARQSEQ.
+           COPY CPSEQ.
+
+       FD  ARQTRX.
+           COPY CPTRX.
        WORKING-STORAGE SECTION.
        77  ST-MOV          PIC X(02).
+       77  ST-SEQ          PIC X(02).
+       77  ST-TRX          PIC X(02).
+       77  WS-PROX-CONTROLE PIC 9(10) VALUE ZERO.
+       77  FIM-TRX         PIC 9(01) VALUE ZERO.
        PROCEDURE DIVISION.
        INICIO.
            PERFORM ABRE-ARQ.
-           PERFORM PROCESSO.
+           PERFORM LE-SEQUENCIA.
+           PERFORM PROCESSO UNTIL FIM-TRX EQUAL 1.
            PERFORM FINALIZA.
            STOP RUN.
 
+      *    ARQMOVI.DAT e compartilhado com outros geradores de
+      *    movimento (JUROS); abre em EXTEND para acrescentar a
+      *    remessa do dia sem apagar o que ja estiver la
        ABRE-ARQ.
-           OPEN OUTPUT ARQMOV
+           OPEN EXTEND ARQMOV
+           IF ST-MOV EQUAL '35'
+               OPEN OUTPUT ARQMOV
+               CLOSE ARQMOV
+               OPEN EXTEND ARQMOV
+           END-IF.
            IF ST-MOV NOT EQUAL TO '00'
                DISPLAY 'ERRO AO ABRIR O ARQUIVO' ST-MOV
                STOP RUN.
-       PROCESSO.
-           MOVE 001 TO AGENCIA.
-           MOVE 002222 TO CONTA.
-           MOVE 50000 TO MOVIMENTO.
-           WRITE REG-MOV.
 
-           MOVE 001 TO AGENCIA.
-           MOVE 002222 TO CONTA.
-           MOVE 250000 TO MOVIMENTO.
-           WRITE REG-MOV.
+           OPEN INPUT ARQTRX
+           IF ST-TRX NOT EQUAL TO '00'
+               DISPLAY 'ERRO AO ABRIR TRANSACAO' ST-TRX
+               STOP RUN.
 
-           MOVE 001 TO AGENCIA.
-           MOVE 031313 TO CONTA.
-           MOVE 550000 TO MOVIMENTO.
-           WRITE REG-MOV.
+      *    proximo numero de controle unico para os movimentos gerados
+       LE-SEQUENCIA.
+           MOVE ZERO TO WS-PROX-CONTROLE
+           OPEN INPUT ARQSEQ
+           IF ST-SEQ = '00'
+               READ ARQSEQ
+                   AT END CONTINUE
+                   NOT AT END MOVE ULT-NUM-CONTROLE TO WS-PROX-CONTROLE
+               END-READ
+               CLOSE ARQSEQ
+           END-IF.
 
-           MOVE 012 TO AGENCIA.
-           MOVE 044444 TO CONTA.
-           MOVE -200000 TO MOVIMENTO.
-           WRITE REG-MOV.
+      *    le a proxima transacao vinda da agencia e gera o movimento
+       PROCESSO.
+           READ ARQTRX
+               AT END
+                   MOVE 1 TO FIM-TRX
+               NOT AT END
+                   PERFORM GERA-MOVIMENTO
+           END-READ.
 
+       GERA-MOVIMENTO.
+           ADD 1 TO WS-PROX-CONTROLE
+           MOVE AGENCIA-TRX TO AGENCIA-MOV
+           MOVE CONTA-TRX TO CONTA-MOV
+           MOVE DATA-TRX TO DATA-MOV
+           MOVE VALOR-TRX TO MOVIMENTO
+           MOVE TIPO-TRX TO TIPO-MOV
+           MOVE WS-PROX-CONTROLE TO NUM-CONTROLE-MOV
+           WRITE REG-MOV.
 
        FINALIZA.
+      *    persiste o ultimo numero de controle usado para a proxima
+      *    execucao continuar a sequencia sem repetir numeros
+           OPEN OUTPUT ARQSEQ
+           IF ST-SEQ NOT EQUAL TO '00'
+               DISPLAY 'ERRO AO ABRIR CTRLSEQ.DAT ' ST-SEQ
+               STOP RUN.
+           MOVE WS-PROX-CONTROLE TO ULT-NUM-CONTROLE
+           WRITE REG-SEQ
+           CLOSE ARQSEQ.
            CLOSE ARQMOV.
+           CLOSE ARQTRX.
