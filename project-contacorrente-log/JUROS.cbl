@@ -0,0 +1,127 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: lanca em ARQMOVI.DAT os juros mensais sobre o saldo
+      *          positivo de cada cliente de ARQCLIE.DAT. Nao atualiza
+      *          SALDO diretamente: o movimento gerado segue o mesmo
+      *          fluxo de posting e log de uma execucao normal do
+      *          ATTCLIENT.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. JUROS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQCLI ASSIGN TO "ARQCLIE.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS ID-CLI
+           FILE STATUS IS ST-CLI.
+
+           SELECT ARQMOV ASSIGN TO "ARQMOVI.DAT"
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS ST-MOV.
+
+           SELECT ARQSEQ ASSIGN TO 'CTRLSEQ.DAT'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS ST-SEQ.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQCLI.
+           COPY CPCLI.
+
+       FD  ARQMOV.
+           COPY CPMOV.
+
+       FD  ARQSEQ.
+           COPY CPSEQ.
+       WORKING-STORAGE SECTION.
+       77  ST-CLI          PIC X(02).
+       77  ST-MOV          PIC X(02).
+       77  ST-SEQ          PIC X(02).
+       77  FIM-CLI         PIC 9(01) VALUE ZERO.
+       77  WS-PROX-CONTROLE PIC 9(10) VALUE ZERO.
+       77  WS-VALOR-JUROS  PIC S9(9)V99.
+       77  WS-DATA-JUROS   PIC 9(08).
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM ABRE-ARQ.
+           PERFORM LE-SEQUENCIA.
+           ACCEPT WS-DATA-JUROS FROM DATE YYYYMMDD.
+           PERFORM LANCA-JUROS UNTIL FIM-CLI EQUAL 1.
+           PERFORM FINALIZA.
+           STOP RUN.
+
+       ABRE-ARQ.
+           OPEN INPUT ARQCLI
+           IF ST-CLI NOT EQUAL '00'
+               DISPLAY 'ERRO AO ABRIR ARQCLIE.DAT ' ST-CLI
+               STOP RUN.
+
+      *    ARQMOVI.DAT e compartilhado com outros geradores de
+      *    movimento (GERAMOVIMENT); abre em EXTEND para acrescentar
+      *    os juros sem apagar o que ja estiver la
+           OPEN EXTEND ARQMOV
+           IF ST-MOV EQUAL '35'
+               OPEN OUTPUT ARQMOV
+               CLOSE ARQMOV
+               OPEN EXTEND ARQMOV
+           END-IF.
+           IF ST-MOV NOT EQUAL '00'
+               DISPLAY 'ERRO AO ABRIR ARQMOVI.DAT ' ST-MOV
+               STOP RUN.
+
+      *    proximo numero de controle unico para os movimentos gerados
+       LE-SEQUENCIA.
+           MOVE ZERO TO WS-PROX-CONTROLE
+           OPEN INPUT ARQSEQ
+           IF ST-SEQ = '00'
+               READ ARQSEQ
+                   AT END CONTINUE
+                   NOT AT END MOVE ULT-NUM-CONTROLE TO WS-PROX-CONTROLE
+               END-READ
+               CLOSE ARQSEQ
+           END-IF.
+
+       LANCA-JUROS.
+           READ ARQCLI NEXT RECORD
+               AT END
+                   MOVE 1 TO FIM-CLI
+               NOT AT END
+                   PERFORM CALCULA-E-GRAVA-JUROS
+           END-READ.
+
+      *    so lanca juros para conta ativa com saldo credor e taxa
+       CALCULA-E-GRAVA-JUROS.
+           IF CONTA-ATIVA AND SALDO > 0 AND TAXA-JUROS > 0
+               COMPUTE WS-VALOR-JUROS ROUNDED = SALDO * TAXA-JUROS
+               IF WS-VALOR-JUROS > 0
+                   PERFORM GRAVA-MOVIMENTO-JUROS
+               END-IF
+           END-IF.
+
+       GRAVA-MOVIMENTO-JUROS.
+           ADD 1 TO WS-PROX-CONTROLE
+           MOVE AGENCIA TO AGENCIA-MOV
+           MOVE CONTA TO CONTA-MOV
+           MOVE WS-DATA-JUROS TO DATA-MOV
+           MOVE WS-VALOR-JUROS TO MOVIMENTO
+           MOVE 05 TO TIPO-MOV
+           MOVE WS-PROX-CONTROLE TO NUM-CONTROLE-MOV
+           WRITE REG-MOV.
+
+       FINALIZA.
+      *    persiste o ultimo numero de controle usado para a proxima
+      *    execucao continuar a sequencia sem repetir numeros
+           OPEN OUTPUT ARQSEQ
+           IF ST-SEQ NOT EQUAL TO '00'
+               DISPLAY 'ERRO AO ABRIR CTRLSEQ.DAT ' ST-SEQ
+               STOP RUN.
+           MOVE WS-PROX-CONTROLE TO ULT-NUM-CONTROLE
+           WRITE REG-SEQ
+           CLOSE ARQSEQ.
+           CLOSE ARQCLI.
+           CLOSE ARQMOV.
