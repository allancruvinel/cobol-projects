@@ -0,0 +1,17 @@
+      ******************************************************************
+      * Copybook: CPCLI
+      * Purpose:  Layout of the client record (ARQCLIE.DAT / RED-CLI)
+      ******************************************************************
+       01  RED-CLI.
+           03 ID-CLI.
+               05 AGENCIA  PIC 9(03).
+               05 CONTA    PIC 9(06).
+           03 NOME-CLI     PIC X(20).
+           03 SALDO        PIC S9(9)V99.
+           03 LIMITE-CREDITO PIC 9(9)V99.
+           03 ULT-SEQ-EXTRATO PIC 9(06).
+           03 SITUACAO-CLI PIC 9(01).
+               88 CONTA-ATIVA      VALUE 1.
+               88 CONTA-BLOQUEADA  VALUE 2.
+               88 CONTA-ENCERRADA  VALUE 3.
+           03 TAXA-JUROS   PIC 9(01)V9(04).
