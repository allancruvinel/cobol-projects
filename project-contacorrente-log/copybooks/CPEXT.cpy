@@ -0,0 +1,13 @@
+      ******************************************************************
+      * Copybook: CPEXT
+      * Purpose:  Layout of the account statement record
+      *           (EXTRATO.DAT / REG-EXTRATO)
+      ******************************************************************
+       01  REG-EXTRATO.
+           03 ID-EXTRATO.
+               05 AGENCIA-EXT  PIC 9(03).
+               05 CONTA-EXT    PIC 9(06).
+           03 SEQ-EXTRATO      PIC 9(06).
+           03 DATA-EXTRATO     PIC 9(08).
+           03 VALOR-EXTRATO    PIC S9(9)V99.
+           03 SALDO-EXTRATO    PIC S9(9)V99.
