@@ -0,0 +1,21 @@
+      ******************************************************************
+      * Copybook: CPLOG
+      * Purpose:  Layout of the log record (ARQLOG.DAT / REG-LOG)
+      ******************************************************************
+       01  REG-LOG.
+           03 ID-LOG.
+               05 AGENCIA-LOG  PIC 9(03).
+               05 CONTA-LOG    PIC 9(06).
+           03 DESCRICAO-LOG    PIC X(20).
+           03 VALOR-LOG        PIC S9(9)V99.
+           03 DATA-LOG         PIC 9(08).
+
+      *    registro de totalizacao de fim de execucao, gravado por
+      *    ATTCLIENT ao final do processamento. MARCA-TRAILER comeca
+      *    com uma letra, o que nunca ocorre em AGENCIA-LOG (numerico),
+      *    e e o que distingue um trailer de um registro normal.
+       01  REG-LOG-TRAILER REDEFINES REG-LOG.
+           03 MARCA-TRAILER    PIC X(08).
+           03 MOTIVO-TRAILER   PIC X(20).
+           03 QTD-TRAILER      PIC 9(09).
+           03 VALOR-TRAILER    PIC S9(9)V99.
