@@ -0,0 +1,17 @@
+      ******************************************************************
+      * Copybook: CPMOV
+      * Purpose:  Layout of the movement record (ARQMOVI.DAT / REG-MOV)
+      ******************************************************************
+       01  REG-MOV.
+           03 ID-MOV.
+               05 AGENCIA-MOV  PIC 9(03).
+               05 CONTA-MOV    PIC 9(06).
+               05 DATA-MOV     PIC 9(08).
+           03 MOVIMENTO    PIC S9(9)V99.
+           03 TIPO-MOV     PIC 9(02).
+               88 DEPOSITO         VALUE 01.
+               88 SAQUE            VALUE 02.
+               88 TRANSFERENCIA    VALUE 03.
+               88 TARIFA           VALUE 04.
+               88 JUROS-MOV        VALUE 05.
+           03 NUM-CONTROLE-MOV PIC 9(10).
