@@ -0,0 +1,12 @@
+      ******************************************************************
+      * Copybook: CPONB
+      * Purpose:  Layout of the external account-onboarding feed
+      *           (CADASTRO.DAT / REG-ONB) consumed by GERACLIENT
+      ******************************************************************
+       01  REG-ONB.
+           03 AGENCIA-ONB      PIC 9(03).
+           03 CONTA-ONB        PIC 9(06).
+           03 NOME-ONB         PIC X(20).
+           03 SALDO-ONB        PIC S9(9)V99.
+           03 LIMITE-ONB       PIC 9(9)V99.
+           03 TAXA-ONB         PIC 9(01)V9(04).
