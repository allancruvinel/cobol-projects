@@ -0,0 +1,8 @@
+      ******************************************************************
+      * Copybook: CPSEQ
+      * Purpose:  Layout of the shared movement control-number sequence
+      *           (CTRLSEQ.DAT / REG-SEQ), so every program that creates
+      *           REG-MOV records hands out a unique NUM-CONTROLE-MOV.
+      ******************************************************************
+       01  REG-SEQ.
+           03 ULT-NUM-CONTROLE PIC 9(10).
