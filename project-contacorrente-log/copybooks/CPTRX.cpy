@@ -0,0 +1,11 @@
+      ******************************************************************
+      * Copybook: CPTRX
+      * Purpose:  Layout of the external branch transaction feed
+      *           (TRANSACAO.DAT / REG-TRX) consumed by GERAMOVIMENT
+      ******************************************************************
+       01  REG-TRX.
+           03 AGENCIA-TRX      PIC 9(03).
+           03 CONTA-TRX        PIC 9(06).
+           03 DATA-TRX         PIC 9(08).
+           03 VALOR-TRX        PIC S9(9)V99.
+           03 TIPO-TRX         PIC 9(02).
